@@ -0,0 +1,283 @@
+000100******************************************************************
+000200* Program name:    MYMAINT
+000300* Original author: TWK
+000400*
+000500* Maintenence Log
+000600* Date      Author        Maintenance Requirement
+000700* --------- ------------  ---------------------------------------
+000800* 08/09/26 TWK     Created - pseudo-conversational CICS online
+000900*                  transaction (MANT) that lets an operator look
+001000*                  up a NAME-MASTER record by full name, correct
+001100*                  the first/last name in place, or delete the
+001200*                  record, using the MAINT1 map in mapset
+001300*                  MAINTMAP.  Companion to the MYPROGB batch
+001400*                  intake - this is the online counterpart for
+001500*                  one-off corrections between batch runs.
+001600*
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.  MYMAINT.
+002000 AUTHOR. TWK.
+002100 INSTALLATION. COBOL DEVELOPMENT CENTER.
+002200 DATE-WRITTEN. 08/09/26.
+002300 DATE-COMPILED. 08/09/26.
+002400 SECURITY. NON-CONFIDENTIAL.
+002500
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800
+002900******************************************************************
+003000* WS-MASTER-RECORD IS THE NAME-MASTER RECORD FETCHED OR REWRITTEN
+003100* THROUGH CICS FILE CONTROL.  NAMEMAST IS DEFINED TO CICS AS A
+003200* FILE-CONTROL-TABLE ENTRY POINTING AT THE SAME VSAM KSDS THE
+003300* BATCH JOB IN MYPROGB.jcl OPENS AS NAME-MASTER.
+003400******************************************************************
+003500 01  WS-MASTER-RECORD.
+003600     COPY MASTREC.
+003700
+003800******************************************************************
+003900* MAINT1I/MAINT1O ARE THE SYMBOLIC MAP FOR MAP MAINT1, MAPSET
+004000* MAINTMAP (SEE bms/MAINTMAP.bms AND copybooks/MAINTMAP.cpy).
+004100******************************************************************
+004200     COPY MAINTMAP.
+004400
+004500 01  WS-RESP                       PIC S9(08) COMP.
+004600
+004700 01  WS-GOODBYE-MSG                PIC X(40) VALUE
+004800     "NAME MASTER MAINTENANCE - SESSION ENDED.".
+004900
+005300******************************************************************
+005400* DFHAID SUPPLIES THE EIBAID VALUES (DFHENTER, DFHCLEAR, DFHPF5,
+005500* DFHPF6, ...) AND DFHBMSCA SUPPLIES THE MAP ATTRIBUTE-BYTE
+005600* CONSTANTS.  BOTH ARE STANDARD CICS-SUPPLIED COPYBOOKS AND ARE
+005700* NOT SHIPPED IN THIS LIBRARY.
+005800******************************************************************
+005900     COPY DFHAID.
+006000     COPY DFHBMSCA.
+006100
+006200 LINKAGE SECTION.
+006300
+006400******************************************************************
+006500* DFHCOMMAREA CARRIES MC-CA-NAME-KEY AND MC-CA-FOUND-SW FORWARD
+006600* FROM ONE PSEUDO-CONVERSATIONAL EXEC CICS RETURN TO THE NEXT SO
+006700* A CHANGE OR DELETE KNOWS WHICH RECORD WAS LAST LOOKED UP.
+006800******************************************************************
+006900 01  DFHCOMMAREA.
+007000     COPY MAINTCA.
+007100
+007200 PROCEDURE DIVISION USING DFHCOMMAREA.
+007300
+007400******************************************************************
+007500* 0000-MAINLINE - A ZERO EIBCALEN MEANS THIS IS THE FIRST TIME
+007600* THROUGH (TRANSACTION JUST STARTED); ANY OTHER LENGTH MEANS
+007700* CICS IS RESUMING THE CONVERSATION AFTER AN EARLIER
+007800* EXEC CICS RETURN TRANSID('MANT') COMMAREA(...).
+007900******************************************************************
+008000 0000-MAINLINE.
+008100     IF EIBCALEN = ZERO
+008200         PERFORM 1000-INITIAL-ENTRY
+008300             THRU 1000-INITIAL-ENTRY-EXIT
+008400     ELSE
+008500         PERFORM 2000-PROCESS-INPUT
+008600             THRU 2000-PROCESS-INPUT-EXIT
+008700     END-IF.
+008800     GO TO 9999-EXIT.
+008900
+009000******************************************************************
+009100* 1000-INITIAL-ENTRY - CLEAR THE SCREEN, SEND THE BLANK MAP, AND
+009200* PRIME THE COMMAREA TO EXPECT A NAME KEY NEXT.
+009300******************************************************************
+009400 1000-INITIAL-ENTRY.
+009500     MOVE LOW-VALUES TO MAINT1O.
+009600     MOVE 'ENTER A FULL NAME AND PRESS ENTER TO LOOK IT UP'
+009700         TO MSGO.
+009800     EXEC CICS SEND MAP('MAINT1')
+009900          MAPSET('MAINTMAP')
+010000          ERASE
+010100     END-EXEC.
+010200     MOVE SPACES TO MC-CA-NAME-KEY.
+010300     MOVE "N" TO MC-CA-FOUND-SW.
+010500     EXEC CICS RETURN
+010600          TRANSID('MANT')
+010700          COMMAREA(DFHCOMMAREA)
+010800          LENGTH(LENGTH OF DFHCOMMAREA)
+010900     END-EXEC.
+011000 1000-INITIAL-ENTRY-EXIT.
+011100     EXIT.
+011200
+011300******************************************************************
+011400* 2000-PROCESS-INPUT - DISPATCH ON THE AID KEY THE OPERATOR
+011500* PRESSED: ENTER LOOKS UP A NAME, PF5 CHANGES IT, PF6 DELETES
+011600* IT, AND CLEAR ENDS THE CONVERSATION.
+011700******************************************************************
+011800 2000-PROCESS-INPUT.
+012200     EVALUATE EIBAID
+012300         WHEN DFHCLEAR
+012400             PERFORM 8000-END-CONVERSATION
+012500                 THRU 8000-END-CONVERSATION-EXIT
+012600         WHEN DFHENTER
+012700             PERFORM 3000-LOOKUP-NAME
+012800                 THRU 3000-LOOKUP-NAME-EXIT
+012900         WHEN DFHPF5
+013000             PERFORM 4000-CHANGE-NAME
+013100                 THRU 4000-CHANGE-NAME-EXIT
+013200         WHEN DFHPF6
+013300             PERFORM 5000-DELETE-NAME
+013400                 THRU 5000-DELETE-NAME-EXIT
+013500         WHEN OTHER
+013600             PERFORM 6000-INVALID-KEY
+013700                 THRU 6000-INVALID-KEY-EXIT
+013800     END-EVALUATE.
+013900 2000-PROCESS-INPUT-EXIT.
+014000     EXIT.
+014100
+014200******************************************************************
+014300* 3000-LOOKUP-NAME - READ NAME-MASTER FOR THE FULL NAME THE
+014400* OPERATOR KEYED IN AND DISPLAY THE STORED FIRST/LAST NAME.
+014500******************************************************************
+014600 3000-LOOKUP-NAME.
+014700     EXEC CICS RECEIVE MAP('MAINT1')
+014800          MAPSET('MAINTMAP')
+014900          INTO(MAINT1I)
+015000     END-EXEC.
+015100     MOVE NAMEI TO MC-CA-NAME-KEY.
+015200     MOVE NAMEI TO MA-NAME-KEY.
+015300     EXEC CICS READ FILE('NAMEMAST')
+015400          INTO(WS-MASTER-RECORD)
+015500          RIDFLD(MA-NAME-KEY)
+015600          RESP(WS-RESP)
+015700     END-EXEC.
+015800     IF WS-RESP = DFHRESP(NORMAL)
+015900         SET MC-CA-RECORD-FOUND TO TRUE
+016000         MOVE MA-FIRST-NAME TO FNAMEO
+016100         MOVE MA-LAST-NAME TO LNAMEO
+016200         MOVE "RECORD FOUND - PF5=CHANGE  PF6=DELETE"
+016210             TO MSGO
+016300     ELSE
+016400         MOVE "N" TO MC-CA-FOUND-SW
+016500         MOVE SPACES TO FNAMEO LNAMEO
+016600         MOVE "RECORD NOT FOUND" TO MSGO
+016700     END-IF.
+016800     EXEC CICS SEND MAP('MAINT1')
+016900          MAPSET('MAINTMAP')
+017000          DATAONLY
+017100     END-EXEC.
+017300     EXEC CICS RETURN
+017400          TRANSID('MANT')
+017500          COMMAREA(DFHCOMMAREA)
+017600          LENGTH(LENGTH OF DFHCOMMAREA)
+017700     END-EXEC.
+017800 3000-LOOKUP-NAME-EXIT.
+017900     EXIT.
+018000
+018100******************************************************************
+018200* 4000-CHANGE-NAME - REWRITE THE LOOKED-UP RECORD WITH WHATEVER
+018300* FIRST/LAST NAME THE OPERATOR TYPED OVER THE DISPLAYED VALUES.
+018400* A CHANGE IS ONLY ALLOWED RIGHT AFTER A SUCCESSFUL LOOKUP.
+018500******************************************************************
+018600 4000-CHANGE-NAME.
+018700     IF NOT MC-CA-RECORD-FOUND
+018800         MOVE "LOOK UP A RECORD BEFORE CHANGING IT" TO MSGO
+018900     ELSE
+019000         EXEC CICS RECEIVE MAP('MAINT1')
+019100              MAPSET('MAINTMAP')
+019200              INTO(MAINT1I)
+019300         END-EXEC
+019400         MOVE MC-CA-NAME-KEY TO MA-NAME-KEY
+019500         EXEC CICS READ FILE('NAMEMAST')
+019600              INTO(WS-MASTER-RECORD)
+019700              RIDFLD(MA-NAME-KEY)
+019800              UPDATE
+019900              RESP(WS-RESP)
+020000         END-EXEC
+020100         IF WS-RESP = DFHRESP(NORMAL)
+020200             MOVE FNAMEI TO MA-FIRST-NAME
+020300             MOVE LNAMEI TO MA-LAST-NAME
+020400             EXEC CICS REWRITE FILE('NAMEMAST')
+020500                  FROM(WS-MASTER-RECORD)
+020600             END-EXEC
+020700             MOVE "RECORD CHANGED" TO MSGO
+020800         ELSE
+020900             MOVE "RECORD NOT FOUND - CANNOT CHANGE" TO MSGO
+021000         END-IF
+021100     END-IF.
+021200     PERFORM 7000-REDISPLAY
+021300         THRU 7000-REDISPLAY-EXIT.
+021400 4000-CHANGE-NAME-EXIT.
+021500     EXIT.
+021600
+021700******************************************************************
+021800* 5000-DELETE-NAME - DELETE THE LOOKED-UP RECORD FROM NAME-MASTER.
+021900* A DELETE IS ONLY ALLOWED RIGHT AFTER A SUCCESSFUL LOOKUP.
+022000******************************************************************
+022100 5000-DELETE-NAME.
+022200     IF NOT MC-CA-RECORD-FOUND
+022300         MOVE "LOOK UP A RECORD BEFORE DELETING IT" TO MSGO
+022400     ELSE
+022500         MOVE MC-CA-NAME-KEY TO MA-NAME-KEY
+022600         EXEC CICS DELETE FILE('NAMEMAST')
+022700              RIDFLD(MA-NAME-KEY)
+022800              RESP(WS-RESP)
+022900         END-EXEC
+023000         IF WS-RESP = DFHRESP(NORMAL)
+023100             MOVE "RECORD DELETED" TO MSGO
+023200             MOVE SPACES TO FNAMEO LNAMEO
+023300             MOVE "N" TO MC-CA-FOUND-SW
+023400         ELSE
+023500             MOVE "RECORD NOT FOUND - CANNOT DELETE" TO MSGO
+023600         END-IF
+023700     END-IF.
+023800     PERFORM 7000-REDISPLAY
+023900         THRU 7000-REDISPLAY-EXIT.
+024000 5000-DELETE-NAME-EXIT.
+024100     EXIT.
+024200
+024300******************************************************************
+024400* 6000-INVALID-KEY - ANY AID KEY OTHER THAN ENTER/CLEAR/PF5/PF6
+024500* REMINDS THE OPERATOR WHAT KEYS ARE VALID.
+024600******************************************************************
+024700 6000-INVALID-KEY.
+024800     MOVE "ENTER=LOOK UP  PF5=CHANGE  PF6=DELETE"
+024900         TO MSGO.
+025000     PERFORM 7000-REDISPLAY
+025100         THRU 7000-REDISPLAY-EXIT.
+025200 6000-INVALID-KEY-EXIT.
+025300     EXIT.
+025400
+025500******************************************************************
+025600* 7000-REDISPLAY - RE-SEND THE MAP WITH WHATEVER MESSAGE AND
+025700* DATA THE CALLING PARAGRAPH SET UP, AND WAIT FOR THE NEXT AID
+025800* KEY.
+025900******************************************************************
+026000 7000-REDISPLAY.
+026100     EXEC CICS SEND MAP('MAINT1')
+026200          MAPSET('MAINTMAP')
+026300          DATAONLY
+026400     END-EXEC.
+026500     EXEC CICS RETURN
+026600          TRANSID('MANT')
+026700          COMMAREA(DFHCOMMAREA)
+026800          LENGTH(LENGTH OF DFHCOMMAREA)
+026900     END-EXEC.
+027000 7000-REDISPLAY-EXIT.
+027100     EXIT.
+027200
+027300******************************************************************
+027400* 8000-END-CONVERSATION - CLEAR THE SCREEN WITH A GOODBYE
+027500* MESSAGE AND RETURN WITHOUT A TRANSID, ENDING THE PSEUDO-
+027600* CONVERSATIONAL TRANSACTION.
+027700******************************************************************
+027800 8000-END-CONVERSATION.
+027900     EXEC CICS SEND TEXT
+028000          FROM(WS-GOODBYE-MSG)
+028100          LENGTH(LENGTH OF WS-GOODBYE-MSG)
+028200          ERASE
+028300          FREEKB
+028400     END-EXEC.
+028500     EXEC CICS RETURN
+028600     END-EXEC.
+028700 8000-END-CONVERSATION-EXIT.
+028800     EXIT.
+028900
+030400 9999-EXIT.
+030500     EXIT PROGRAM.
