@@ -0,0 +1,46 @@
+000100******************************************************************
+000200*    COPYBOOK:       LOCALTAB
+000300*    DESCRIPTION:    LOCALE-DRIVEN PROMPT/GREETING TEXT TABLE.
+000400*                    ONE ROW PER LOCALE CODE.  THE ROWS ARE LOADED
+000500*                    BY VALUE CLAUSE BELOW; NO LOAD FILE IS NEEDED
+000600*                    BECAUSE THE LIST OF OFFICES IS SMALL AND
+000700*                    CHANGES RARELY.  ADD A NEW FILLER GROUP AND
+000800*                    BUMP THE OCCURS COUNT TO ADD A LOCALE.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    DATE      AUTHOR   DESCRIPTION
+001200*    --------  -------  ------------------------------------------
+001300*    08/09/26  TWK      CREATED FOR MULTI-LANGUAGE GREETING TEXT.
+001400******************************************************************
+001500         05  WS-LOCALE-TABLE-DATA.
+001600             10  FILLER.
+001700                 15  FILLER            PIC X(02) VALUE "US".
+001800                 15  FILLER            PIC X(40) VALUE
+001900                     "what is your name".
+002000                 15  FILLER            PIC X(30) VALUE
+002100                     "Your first name is: ".
+002200             10  FILLER.
+002300                 15  FILLER            PIC X(02) VALUE "SP".
+002400                 15  FILLER            PIC X(40) VALUE
+002500                     "cual es su nombre".
+002600                 15  FILLER            PIC X(30) VALUE
+002700                     "Su primer nombre es: ".
+002800             10  FILLER.
+002900                 15  FILLER            PIC X(02) VALUE "FR".
+003000                 15  FILLER            PIC X(40) VALUE
+003100                     "quel est votre nom".
+003200                 15  FILLER            PIC X(30) VALUE
+003300                     "Votre prenom est: ".
+003400             10  FILLER.
+003500                 15  FILLER            PIC X(02) VALUE "GE".
+003600                 15  FILLER            PIC X(40) VALUE
+003700                     "wie heissen sie".
+003800                 15  FILLER            PIC X(30) VALUE
+003900                     "Ihr vorname ist: ".
+004000
+004100         05  WS-LOCALE-TABLE REDEFINES WS-LOCALE-TABLE-DATA.
+004200             10  LC-LOCALE-ENTRY OCCURS 4 TIMES
+004300                     INDEXED BY LC-IDX.
+004400                 15  LC-LOCALE-CODE    PIC X(02).
+004500                 15  LC-PROMPT-TEXT    PIC X(40).
+004600                 15  LC-GREETING-TEXT  PIC X(30).
