@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:       CHKPTREC
+000300*    DESCRIPTION:    CHECKPOINT RECORD FOR MYPROGB.  A NEW RECORD
+000400*                    IS APPENDED EVERY CHECKPOINT INTERVAL; THE
+000500*                    LAST RECORD IN THE FILE IS THE ONE A RESTART
+000600*                    READS TO REPOSITION NAME-TRANS-FILE.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE      AUTHOR   DESCRIPTION
+001000*    --------  -------  ------------------------------------------
+001100*    08/09/26  TWK      CREATED FOR BATCH RESTART/CHECKPOINT.
+001150*    08/09/26  TWK      ADDED CK-ADD-COUNT/CK-UPDATE-COUNT SO A
+001160*                       RESTART CAN RECONCILE THE FOOTER TOTALS.
+001200******************************************************************
+001300         05  CK-RECORD-COUNT           PIC 9(05) COMP.
+001400         05  CK-LAST-KEY               PIC X(30).
+001410         05  CK-ADD-COUNT              PIC 9(05) COMP.
+001420         05  CK-UPDATE-COUNT           PIC 9(05) COMP.
