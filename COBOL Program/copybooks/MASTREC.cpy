@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:       MASTREC
+000300*    DESCRIPTION:    NAME-MASTER RECORD LAYOUT - ONE ROW PER NAME
+000400*                    ON FILE, KEYED BY THE FULL NAME.  MYPROGB
+000500*                    RECONCILES EACH TRANSACTION AGAINST THIS
+000600*                    FILE TO DECIDE ADD VS. UPDATE.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    DATE      AUTHOR   DESCRIPTION
+001000*    --------  -------  ------------------------------------------
+001100*    08/09/26  TWK      CREATED FOR THE PERSISTENT NAME MASTER.
+001200******************************************************************
+001300         05  MA-NAME-KEY               PIC X(30).
+001400         05  MA-FIRST-NAME             PIC X(15).
+001500         05  MA-LAST-NAME              PIC X(15).
+001600         05  MA-LAST-UPDATE-DATE       PIC X(08).
