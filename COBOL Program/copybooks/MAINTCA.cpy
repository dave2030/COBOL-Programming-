@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:       MAINTCA
+000300*    DESCRIPTION:    DFHCOMMAREA LAYOUT FOR THE MYMAINT PSEUDO-
+000400*                    CONVERSATIONAL NAME-MASTER MAINTENANCE
+000500*                    TRANSACTION.  CARRIED FORWARD FROM ONE
+000600*                    EXEC CICS RETURN TO THE NEXT SO THE PROGRAM
+000700*                    KNOWS WHERE THE OPERATOR LEFT OFF.
+000800*
+000900*    MODIFICATION HISTORY
+001000*    DATE      AUTHOR   DESCRIPTION
+001100*    --------  -------  ------------------------------------------
+001200*    08/09/26  TWK      CREATED FOR ONLINE NAME-MASTER MAINT.
+001300******************************************************************
+001800         05  MC-CA-NAME-KEY            PIC X(30).
+001900         05  MC-CA-FOUND-SW            PIC X(01).
+002000             88  MC-CA-RECORD-FOUND           VALUE "Y".
