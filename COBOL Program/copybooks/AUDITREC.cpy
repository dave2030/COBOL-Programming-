@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:       AUDITREC
+000300*    DESCRIPTION:    AUDIT-LOG RECORD LAYOUT - ONE ROW WRITTEN PER
+000400*                    ACCEPT UserName SO WE CAN SHOW WHO WAS
+000500*                    PROCESSED ON A GIVEN DAY.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE      AUTHOR   DESCRIPTION
+000900*    --------  -------  ------------------------------------------
+001000*    08/09/26  TWK      CREATED FOR THE COMPLIANCE AUDIT TRAIL.
+001100******************************************************************
+001200         05  AU-ENTERED-NAME           PIC X(30).
+001300         05  AU-AUDIT-DATE             PIC X(08).
+001400         05  AU-AUDIT-TIME             PIC X(08).
+001500         05  AU-OPERATOR-ID            PIC X(08).
