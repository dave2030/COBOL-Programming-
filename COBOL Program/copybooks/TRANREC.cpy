@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:       TRANREC
+000300*    DESCRIPTION:    NAME-TRANS-FILE INPUT RECORD LAYOUT - ONE
+000400*                    RECORD PER NAME TO BE PROCESSED IN BATCH BY
+000500*                    MYPROGB.
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE      AUTHOR   DESCRIPTION
+000900*    --------  -------  ------------------------------------------
+001000*    08/09/26  TWK      CREATED FOR BATCH-MODE NAME INTAKE.
+001050*    08/09/26  TWK      ADDED TR-LOCALE-CODE - EACH REGIONAL
+001060*                       OFFICE STAMPS ITS TRANSACTIONS WITH THE
+001070*                       LOCALE THE GREETING SHOULD BE PRINTED IN.
+001100******************************************************************
+001200         05  TR-FULL-NAME              PIC X(30).
+001300         05  TR-LOCALE-CODE            PIC X(02).
