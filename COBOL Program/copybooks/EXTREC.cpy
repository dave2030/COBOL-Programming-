@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK:       EXTREC
+000300*    DESCRIPTION:    FIXED-WIDTH DOWNSTREAM EXTRACT RECORD - ONE
+000400*                    ROW WRITTEN PER NAME PROCESSED BY MYPROG SO
+000500*                    THE REPORTING TEAM CAN PICK UP A FEED ON A
+000600*                    SCHEDULE INSTEAD OF READING THE DISPLAY.
+000700*                    RECORD LENGTH IS 68 BYTES.
+000800*
+000900*    LAYOUT
+001000*    FIELD              POSITION   LENGTH
+001100*    ----------------   --------   ------
+001200*    XT-FULL-NAME              1       30
+001300*    XT-FIRST-NAME             31      15
+001400*    XT-LAST-NAME              46      15
+001500*    XT-PROCESS-DATE           61       8
+001600*
+001700*    MODIFICATION HISTORY
+001800*    DATE      AUTHOR   DESCRIPTION
+001900*    --------  -------  ------------------------------------------
+002000*    08/09/26  TWK      CREATED FOR THE REPORTING TEAM'S
+002100*                       DOWNSTREAM FEED.
+002200******************************************************************
+002300         05  XT-FULL-NAME              PIC X(30).
+002400         05  XT-FIRST-NAME             PIC X(15).
+002500         05  XT-LAST-NAME              PIC X(15).
+002600         05  XT-PROCESS-DATE           PIC X(08).
