@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    COPYBOOK:       REPTREC
+000300*    DESCRIPTION:    NAME INTAKE REPORT PRINT LINE - COLUMN 1 IS
+000400*                    THE ANSI CARRIAGE-CONTROL CHARACTER.
+000500*
+000600*    MODIFICATION HISTORY
+000700*    DATE      AUTHOR   DESCRIPTION
+000800*    --------  -------  ------------------------------------------
+000900*    08/09/26  TWK      CREATED FOR THE PRINTED BATCH REPORT.
+001000******************************************************************
+001100         05  RP-CTRL-CHAR              PIC X(01).
+001200         05  RP-TEXT                   PIC X(132).
