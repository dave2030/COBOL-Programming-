@@ -0,0 +1,47 @@
+000100******************************************************************
+000200*    COPYBOOK:       MAINTMAP
+000300*    DESCRIPTION:    SYMBOLIC MAP FOR MAPSET MAINTMAP, MAP MAINT1,
+000400*                    AS ASSEMBLED FROM THE BMS SOURCE IN
+000500*                    bms/MAINTMAP.bms.  USED BY MYMAINT TO
+000600*                    RECEIVE THE OPERATOR'S NAME KEY AND SEND
+000700*                    BACK THE STORED FIRST/LAST NAME OR AN ERROR
+000800*                    MESSAGE.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    DATE      AUTHOR   DESCRIPTION
+001200*    --------  -------  ------------------------------------------
+001300*    08/09/26  TWK      CREATED FOR ONLINE NAME-MASTER MAINT.
+001400******************************************************************
+001500 01  MAINT1I.
+001600         05  FILLER                PIC X(12).
+001700         05  NAMEL                 COMP PIC S9(4).
+001800         05  NAMEF                 PICTURE X.
+001900         05  FILLER REDEFINES NAMEF.
+002000             10  NAMEA             PICTURE X.
+002100         05  NAMEI                 PIC X(30).
+002200         05  FNAMEL                COMP PIC S9(4).
+002300         05  FNAMEF                PICTURE X.
+002400         05  FILLER REDEFINES FNAMEF.
+002500             10  FNAMEA            PICTURE X.
+002600         05  FNAMEI                PIC X(15).
+002700         05  LNAMEL                COMP PIC S9(4).
+002800         05  LNAMEF                PICTURE X.
+002900         05  FILLER REDEFINES LNAMEF.
+003000             10  LNAMEA            PICTURE X.
+003100         05  LNAMEI                PIC X(15).
+003700         05  MSGL                  COMP PIC S9(4).
+003800         05  MSGF                  PICTURE X.
+003900         05  FILLER REDEFINES MSGF.
+004000             10  MSGA              PICTURE X.
+004100         05  MSGI                  PIC X(79).
+004200
+004300 01  MAINT1O REDEFINES MAINT1I.
+004400         05  FILLER                PIC X(12).
+004500         05  FILLER                PICTURE X(3).
+004600         05  NAMEO                 PIC X(30).
+004700         05  FILLER                PICTURE X(3).
+004800         05  FNAMEO                PIC X(15).
+004900         05  FILLER                PICTURE X(3).
+005000         05  LNAMEO                PIC X(15).
+005300         05  FILLER                PICTURE X(3).
+005400         05  MSGO                  PIC X(79).
