@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:       NAMEREC
+000300*    DESCRIPTION:    COMMON NAME RECORD LAYOUT USED BY THE
+000400*                    NAME-INTAKE APPLICATION (MYPROG AND ITS
+000500*                    BATCH, ONLINE, AND EXTRACT COUSINS).
+000600*
+000700*    MODIFICATION HISTORY
+000800*    DATE      AUTHOR   DESCRIPTION
+000900*    --------  -------  ------------------------------------------
+001000*    08/09/26  TWK      CREATED - HOLD OPERATOR-ENTERED NAME AND
+001100*                       ITS PARSED FIRST/LAST NAME PIECES.
+001200******************************************************************
+001300         05  NM-FULL-NAME              PIC X(30).
+001400         05  NM-FIRST-NAME             PIC X(15).
+001500         05  NM-LAST-NAME              PIC X(15).
