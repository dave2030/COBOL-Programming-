@@ -0,0 +1,50 @@
+//MYPROGB  JOB  (ACCTNO),'NAME INTAKE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB NAME:   MYPROGB                                          *
+//* PURPOSE:    RUN THE BATCH NAME-INTAKE PROGRAM AGAINST THE     *
+//*             DAY'S NAME-TRANS-FILE AND PRODUCE THE PRINTED     *
+//*             NAME INTAKE REPORT FOR OPERATIONS.                *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* DATE      AUTHOR   DESCRIPTION                                *
+//* --------  -------  ---------------------------------------    *
+//* 08/09/26  TWK      CREATED.                                   *
+//* 08/09/26  TWK      ADDED CHKPTFIL FOR CHECKPOINT/RESTART.      *
+//* 08/09/26  TWK      ADDED CK-ADD-COUNT/CK-UPDATE-COUNT TO        *
+//*                    CHKPTFIL SO A RESTART RECONCILES THE         *
+//*                    FOOTER TOTALS; LRECL GREW 34 -> 42.          *
+//* 08/09/26  TWK      ADDED NAMEXTR FOR THE DOWNSTREAM EXTRACT      *
+//*                    FEED, WRITTEN ONCE PER RECORD PROCESSED.      *
+//* 08/09/26  TWK      ADDED STEP005 TO CLEAR CHKPTFIL BEFORE A    *
+//*                    NORMAL RUN - IT WAS A MOD/CATLG DATASET     *
+//*                    THAT COULD STILL HOLD THE LAST RUN'S        *
+//*                    RECORDS AND FALSELY LOOK LIKE A RESTART.    *
+//*                    TO ACTUALLY RESTART AFTER AN ABEND, SKIP    *
+//*                    STEP005 SO CHKPTFIL IS LEFT ALONE.  ALSO    *
+//*                    ADDED DCB=(RECFM=FBA,LRECL=133) TO PRTFILE  *
+//*                    SO JES TREATS RP-CTRL-CHAR AS CARRIAGE      *
+//*                    CONTROL INSTEAD OF REPORT TEXT.             *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.NAMEINTK.CHECKPOINT
+  SET MAXCC = 0
+//*
+//* TO RESTART A PRIOR ABENDED RUN INSTEAD OF STARTING FRESH,         *
+//* COMMENT OUT STEP005 ABOVE SO CHKPTFIL IS NOT CLEARED AND          *
+//* STEP010 PICKS UP WHERE THE CHECKPOINT LEFT OFF.                   *
+//STEP010  EXEC PGM=MYPROGB
+//STEPLIB  DD DSN=PROD.NAMEINTK.LOADLIB,DISP=SHR
+//NAMETRAN DD DSN=PROD.NAMEINTK.TRANS.DAILY,DISP=SHR
+//NAMEXTR  DD DSN=PROD.NAMEINTK.EXTRACT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=68)
+//NAMEMAST DD DSN=PROD.NAMEINTK.NAME.MASTER,DISP=SHR
+//CHKPTFIL DD DSN=PROD.NAMEINTK.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=42)
+//PRTFILE  DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=133)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
