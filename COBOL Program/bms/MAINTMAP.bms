@@ -0,0 +1,63 @@
+*---------------------------------------------------------------*
+* MAPSET:     MAINTMAP                                          *
+* MAP:        MAINT1                                            *
+* PURPOSE:    OPERATOR SCREEN FOR THE MYMAINT ONLINE NAME-MASTER *
+*             MAINTENANCE TRANSACTION (LOOK UP, CORRECT, DELETE  *
+*             A NAME-MASTER RECORD BY FULL NAME).                *
+*                                                                 *
+* MODIFICATION HISTORY                                           *
+* DATE      AUTHOR   DESCRIPTION                                 *
+* --------  -------  ----------------------------------------    *
+* 08/09/26  TWK      CREATED.                                    *
+*---------------------------------------------------------------*
+MAINTMAP DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+MAINT1   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='NAME MASTER MAINTENANCE'
+*
+         DFHMDF POS=(3,1),                                             X
+               LENGTH=10,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='FULL NAME:'
+NAME     DFHMDF POS=(3,12),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(5,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='FIRST NAME:'
+FNAME    DFHMDF POS=(5,13),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(6,1),                                             X
+               LENGTH=10,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='LAST NAME:'
+LNAME    DFHMDF POS=(6,13),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT)
+*
+         DFHMDF POS=(8,1),                                             X
+               LENGTH=52,                                              X
+               ATTRB=PROT,                                             X
+               INITIAL='PF5=CHANGE  PF6=DELETE  ENTER=LOOK UP  CLEAR=EXIT'
+*
+MSG      DFHMDF POS=(24,1),                                            X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
