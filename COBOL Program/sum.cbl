@@ -1,29 +1,283 @@
-      *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
-      *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MYPROG.
-       AUTHOR. MYNAME. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 01/01/08. 
-       DATE-COMPILED. 01/01/08. 
-       SECURITY. NON-CONFIDENTIAL.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       PROCEDURE DIVISION.
-           DISPLAY "what is your name" WITH NO ADVANCING.
-           ACCEPT UserName
-           DISPLAY "Your first name is: " firstName.
-           STOP RUN.
-      
-
-      *****************************************************************
-  
+000100******************************************************************
+000200* Program name:    MYPROG
+000300* Original author: MYNAME
+000400*
+000500* Maintenence Log
+000600* Date      Author        Maintenance Requirement
+000700* --------- ------------  ---------------------------------------
+000800* 01/01/08 MYNAME  Created for COBOL class
+000900* 08/09/26 TWK     Added WS-NAME-RECORD with real PIC clauses and
+001000*                  a parsing paragraph that splits UserName into
+001100*                  a first and last name before the greeting.
+001200* 08/09/26 TWK     Added an edit paragraph that rejects blank or
+001300*                  single-word input and re-prompts the operator
+001400*                  with a specific error message.
+001500* 08/09/26 TWK     Added AUDIT-LOG - one record is appended per
+001600*                  ACCEPT UserName with the date, time, and
+001700*                  operator ID for the compliance trail.
+001750* 08/09/26 TWK     Added a locale code prompt and a locale-driven
+001760*                  prompt/greeting text table so regional offices
+001770*                  are not forced to read English text.
+001780* 08/09/26 TWK     Added EXTRACT-FILE - one fixed-width record is
+001790*                  appended per name processed so the reporting
+001795*                  team has a feed to pick up on a schedule.
+001796* 08/09/26 TWK     WS-OPERATOR-ID now defaults to UNKNOWN when
+001797*                  LOGNAME is not set in the environment, so the
+001798*                  audit trail never shows a blank operator ID.
+001799* 08/09/26 TWK     XT-PROCESS-DATE is now built as MM/DD/YY (was
+001805*                 YYMMDD) so it matches the date format MYPROGB
+001810*                 writes to the same downstream extract feed.
+001820*
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.  MYPROG.
+002200 AUTHOR. MYNAME.
+002300 INSTALLATION. COBOL DEVELOPMENT CENTER.
+002400 DATE-WRITTEN. 01/01/08.
+002500 DATE-COMPILED. 01/01/08.
+002600 SECURITY. NON-CONFIDENTIAL.
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+003100         ORGANIZATION IS SEQUENTIAL.
+003150     SELECT EXTRACT-FILE ASSIGN TO NAMEXTR
+003160         ORGANIZATION IS SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-LOG
+003600     RECORDING MODE IS F.
+003700 01  AU-AUDIT-RECORD.
+003800     COPY AUDITREC.
+003850
+003860 FD  EXTRACT-FILE
+003870     RECORDING MODE IS F.
+003880 01  XT-EXTRACT-RECORD.
+003890     COPY EXTREC.
+003900
+004000 WORKING-STORAGE SECTION.
+004100
+004200******************************************************************
+004300* UserName HOLDS WHAT THE OPERATOR TYPED AT THE ACCEPT.
+004400* WS-NAME-RECORD HOLDS THE FULL NAME AND THE FIRST/LAST NAME
+004500* PIECES PARSED OUT OF IT.
+004600******************************************************************
+004700 01  UserName                     PIC X(30).
+004800
+004900 01  WS-NAME-RECORD.
+005000     COPY NAMEREC.
+005100
+005200******************************************************************
+005300* EDIT-CHECK SWITCH AND ERROR MESSAGE FOR 2200-EDIT-USER-NAME.
+005400******************************************************************
+005500 01  WS-SWITCHES.
+005600     05  WS-VALID-NAME-SW          PIC X(01) VALUE "N".
+005700         88  WS-VALID-NAME                   VALUE "Y".
+005800         88  WS-INVALID-NAME                 VALUE "N".
+005900
+006000 01  WS-ERROR-MESSAGE              PIC X(50).
+006100
+006200******************************************************************
+006300* AUDIT-LOG FIELDS - OPERATOR ID AND THE CURRENT DATE/TIME AS OF
+006400* EACH ACCEPT UserName.
+006500******************************************************************
+006600 01  WS-OPERATOR-ID                PIC X(08) VALUE SPACES.
+006700 01  WS-AUDIT-DATE                 PIC X(08).
+006800 01  WS-AUDIT-TIME                 PIC X(08).
+006850
+006860******************************************************************
+006870* EXTRACT-FILE FIELDS - THE DATE THE NAME WAS PROCESSED, BUILT AS
+006880* MM/DD/YY (THE SAME FORMAT MYPROGB'S WS-RUN-DATE USES) SO BOTH
+006881* PROGRAMS STAMP THE SHARED NAMEXTR FEED THE SAME WAY.
+006890******************************************************************
+006891 01  WS-PROCESS-DATE-YMD.
+006892     05  WS-PD-YY                  PIC 9(02).
+006893     05  WS-PD-MM                  PIC 9(02).
+006894     05  WS-PD-DD                  PIC 9(02).
+006895 01  WS-PROCESS-DATE               PIC X(08).
+006900
+006910******************************************************************
+006920* WS-LOCALE-CODE IS THE OFFICE'S LOCALE, KEYED AGAINST THE
+006930* PROMPT/GREETING TEXT TABLE FROM LOCALTAB SO THE PROGRAM CAN
+006940* TALK TO THE OPERATOR IN THE RIGHT LANGUAGE.
+006950******************************************************************
+006960 01  WS-LOCALE-CODE                PIC X(02) VALUE "US".
+006970
+006980 01  WS-LOCALE-TABLE-AREA.
+006990     COPY LOCALTAB.
+006995
+007000 PROCEDURE DIVISION.
+007100
+007200******************************************************************
+007300* 0000-MAINLINE - GET AN EDITED, AUDITED NAME FROM THE OPERATOR,
+007400* SPLIT IT INTO FIRST/LAST NAME, AND DISPLAY THE GREETING.
+007500******************************************************************
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE
+007800         THRU 1000-INITIALIZE-EXIT.
+007900     PERFORM 2000-GET-VALID-NAME
+008000         THRU 2000-GET-VALID-NAME-EXIT.
+008100     PERFORM 3000-PARSE-NAME
+008200         THRU 3000-PARSE-NAME-EXIT.
+008250     PERFORM 3500-WRITE-EXTRACT-RECORD
+008260         THRU 3500-WRITE-EXTRACT-RECORD-EXIT.
+008300     PERFORM 4000-DISPLAY-GREETING
+008400         THRU 4000-DISPLAY-GREETING-EXIT.
+008500     PERFORM 8000-TERMINATE
+008600         THRU 8000-TERMINATE-EXIT.
+008700     GO TO 9999-EXIT.
+008800
+008900******************************************************************
+009000* 1000-INITIALIZE - OPEN THE AUDIT LOG, DETERMINE THE OPERATOR ID
+009100* THAT WILL BE STAMPED ON EVERY AUDIT RECORD, AND FIND THE
+009150* OFFICE'S LOCALE IN THE PROMPT/GREETING TEXT TABLE.
+009200******************************************************************
+009300 1000-INITIALIZE.
+009400     OPEN EXTEND AUDIT-LOG.
+009450     OPEN EXTEND EXTRACT-FILE.
+009490* OPERATIONS MUST SET LOGNAME BEFORE THIS PROGRAM IS RUN (E.G. IN
+009491* THE TSO LOGON PROC OR THE USS SHELL PROFILE) OR THE AUDIT TRAIL
+009492* WILL SHOW "UNKNOWN" INSTEAD OF A REAL OPERATOR ID.
+009500     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "LOGNAME".
+009505     IF WS-OPERATOR-ID = SPACES
+009506         MOVE "UNKNOWN " TO WS-OPERATOR-ID
+009507     END-IF.
+009510     DISPLAY "enter locale code (US/SP/FR/GE)"
+009515         WITH NO ADVANCING.
+009520     ACCEPT WS-LOCALE-CODE.
+009530     PERFORM 1900-LOOKUP-LOCALE
+009540         THRU 1900-LOOKUP-LOCALE-EXIT.
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009705
+009710******************************************************************
+009720* 1900-LOOKUP-LOCALE - FIND WS-LOCALE-CODE IN THE LOCALTAB TABLE
+009730* AND LEAVE LC-IDX POINTING AT ITS ROW.  AN UNKNOWN LOCALE CODE
+009740* FALLS BACK TO THE FIRST ROW IN THE TABLE (US).
+009750******************************************************************
+009760 1900-LOOKUP-LOCALE.
+009770     SET LC-IDX TO 1.
+009780     SEARCH LC-LOCALE-ENTRY
+009790         AT END
+009800             SET LC-IDX TO 1
+009810         WHEN LC-LOCALE-CODE (LC-IDX) = WS-LOCALE-CODE
+009820             CONTINUE
+009830     END-SEARCH.
+009840 1900-LOOKUP-LOCALE-EXIT.
+009850     EXIT.
+009860
+009900******************************************************************
+010000* 2000-GET-VALID-NAME - PROMPT AND ACCEPT UserName, RE-PROMPTING
+010100* WITH AN ERROR MESSAGE UNTIL A VALID NAME IS ENTERED.
+010200******************************************************************
+010300 2000-GET-VALID-NAME.
+010400     MOVE "N" TO WS-VALID-NAME-SW.
+010500     PERFORM 2100-PROMPT-AND-VALIDATE
+010600         THRU 2100-PROMPT-AND-VALIDATE-EXIT
+010700         UNTIL WS-VALID-NAME.
+010800 2000-GET-VALID-NAME-EXIT.
+010900     EXIT.
+011000
+011100 2100-PROMPT-AND-VALIDATE.
+011200     DISPLAY LC-PROMPT-TEXT (LC-IDX) WITH NO ADVANCING.
+011300     ACCEPT UserName.
+011400     PERFORM 2150-WRITE-AUDIT-RECORD
+011500         THRU 2150-WRITE-AUDIT-RECORD-EXIT.
+011600     PERFORM 2200-EDIT-USER-NAME
+011700         THRU 2200-EDIT-USER-NAME-EXIT.
+011800     IF WS-INVALID-NAME
+011900         DISPLAY WS-ERROR-MESSAGE
+012000     END-IF.
+012100 2100-PROMPT-AND-VALIDATE-EXIT.
+012200     EXIT.
+012300
+012400******************************************************************
+012500* 2150-WRITE-AUDIT-RECORD - APPEND ONE AUDIT-LOG RECORD FOR THE
+012600* NAME JUST ACCEPTED, WITH THE CURRENT DATE/TIME AND OPERATOR ID.
+012700******************************************************************
+012800 2150-WRITE-AUDIT-RECORD.
+012900     ACCEPT WS-AUDIT-DATE FROM DATE.
+013000     ACCEPT WS-AUDIT-TIME FROM TIME.
+013100     MOVE UserName      TO AU-ENTERED-NAME.
+013200     MOVE WS-AUDIT-DATE TO AU-AUDIT-DATE.
+013300     MOVE WS-AUDIT-TIME TO AU-AUDIT-TIME.
+013400     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID.
+013500     WRITE AU-AUDIT-RECORD.
+013600 2150-WRITE-AUDIT-RECORD-EXIT.
+013700     EXIT.
+013800
+013900******************************************************************
+014000* 2200-EDIT-USER-NAME - REJECT BLANK/SPACES-ONLY INPUT AND ANY
+014100* NAME THAT HAS NO SEPARATING SPACE (SO A FIRST AND LAST NAME
+014200* CANNOT BE DERIVED FROM IT).  A VALID NAME IS SPLIT HERE SO
+014300* 3000-PARSE-NAME DOES NOT HAVE TO REPEAT THE EDIT.
+014400******************************************************************
+014500 2200-EDIT-USER-NAME.
+014600     SET WS-VALID-NAME TO TRUE.
+014700     IF UserName = SPACES
+014800         SET WS-INVALID-NAME TO TRUE
+014900         MOVE "ERROR - NAME CANNOT BE BLANK, RE-ENTER"
+015000             TO WS-ERROR-MESSAGE
+015100         GO TO 2200-EDIT-USER-NAME-EXIT
+015200     END-IF.
+015300     MOVE SPACES TO NM-FIRST-NAME NM-LAST-NAME.
+015400     UNSTRING UserName DELIMITED BY SPACE
+015500         INTO NM-FIRST-NAME
+015600              NM-LAST-NAME
+015700     END-UNSTRING.
+015800     IF NM-LAST-NAME = SPACES
+015900         SET WS-INVALID-NAME TO TRUE
+016000         MOVE "ERROR - NAME MUST CONTAIN A SPACE, RE-ENTER"
+016100             TO WS-ERROR-MESSAGE
+016200     END-IF.
+016300 2200-EDIT-USER-NAME-EXIT.
+016400     EXIT.
+016500
+016600******************************************************************
+016700* 3000-PARSE-NAME - MOVE THE VALIDATED UserName TO NM-FULL-NAME.
+016800* NM-FIRST-NAME AND NM-LAST-NAME WERE ALREADY SPLIT OUT BY
+016900* 2200-EDIT-USER-NAME.
+017000******************************************************************
+017100 3000-PARSE-NAME.
+017200     MOVE UserName TO NM-FULL-NAME.
+017300 3000-PARSE-NAME-EXIT.
+017400     EXIT.
+017500
+017510******************************************************************
+017520* 3500-WRITE-EXTRACT-RECORD - APPEND ONE FIXED-WIDTH RECORD TO THE
+017530* DOWNSTREAM EXTRACT FILE FOR THE REPORTING TEAM, CARRYING THE
+017540* FULL NAME, THE PARSED FIRST/LAST NAME, AND THE PROCESS DATE.
+017550******************************************************************
+017551 3500-WRITE-EXTRACT-RECORD.
+017552     ACCEPT WS-PROCESS-DATE-YMD FROM DATE.
+017553     STRING WS-PD-MM  "/" WS-PD-DD  "/" WS-PD-YY
+017554         DELIMITED BY SIZE INTO WS-PROCESS-DATE.
+017555     MOVE NM-FULL-NAME     TO XT-FULL-NAME.
+017556     MOVE NM-FIRST-NAME    TO XT-FIRST-NAME.
+017557     MOVE NM-LAST-NAME     TO XT-LAST-NAME.
+017558     MOVE WS-PROCESS-DATE  TO XT-PROCESS-DATE.
+017559     WRITE XT-EXTRACT-RECORD.
+017560 3500-WRITE-EXTRACT-RECORD-EXIT.
+017561     EXIT.
+017565
+017570******************************************************************
+017700* 4000-DISPLAY-GREETING - DISPLAY THE GREETING WITH THE PARSED
+017800* FIRST NAME.
+017900******************************************************************
+018000 4000-DISPLAY-GREETING.
+018100     DISPLAY LC-GREETING-TEXT (LC-IDX) NM-FIRST-NAME.
+018200 4000-DISPLAY-GREETING-EXIT.
+018300     EXIT.
+018400
+018500******************************************************************
+018600* 8000-TERMINATE - CLOSE THE AUDIT LOG.
+018700******************************************************************
+018800 8000-TERMINATE.
+018900     CLOSE AUDIT-LOG.
+018950     CLOSE EXTRACT-FILE.
+019000 8000-TERMINATE-EXIT.
+019100     EXIT.
+019200
+019300 9999-EXIT.
+019400     STOP RUN.
