@@ -0,0 +1,549 @@
+000100******************************************************************
+000200* Program name:    MYPROGB
+000300* Original author: TWK
+000400*
+000500* Maintenence Log
+000600* Date      Author        Maintenance Requirement
+000700* --------- ------------  ---------------------------------------
+000800* 08/09/26 TWK     Created - batch cousin of MYPROG.  Reads one
+000900*                  name per record from NAME-TRANS-FILE instead
+001000*                  of a single interactive ACCEPT, and prints the
+001100*                  same greeting for every record in the file.
+001200* 08/09/26 TWK     Added a printed PRINT-FILE report with a run
+001300*                  date heading, page breaks, a detail line per
+001400*                  name processed, and a control-total footer.
+001500* 08/09/26 TWK     Added NAME-MASTER, a persistent indexed file
+001600*                  keyed on the full name.  Each transaction is
+001700*                  now reconciled against the master as an ADD
+001800*                  or an UPDATE, and the report shows which.
+001900* 08/09/26 TWK     Added checkpoint/restart.  CHKPT-FILE gets a
+002000*                  new record every WS-CHECKPOINT-INTERVAL
+002100*                  records; a restart run reads the last one and
+002200*                  skips that many records on NAME-TRANS-FILE
+002300*                  before resuming.
+002310* 08/09/26 TWK     Added TR-LOCALE-CODE and locale-driven greeting
+002320*                  text so each regional office's transactions are
+002330*                  greeted in that office's own language.
+002340* 08/09/26 TWK     Restart now restores WS-ADD-COUNT/WS-UPDATE-
+002341*                  COUNT from the checkpoint record and validates
+002342*                  the record following the skip against the
+002343*                  checkpointed key before resuming.  Also checks
+002344*                  NAME-MASTER's open status and added EXTRACT-
+002345*                  FILE so every batch-processed name reaches
+002346*                  the downstream feed, not just interactive
+002347*                  entries.
+002350* 08/09/26 TWK     Removed unused 88 WS-MASTER-NOT-FOUND (the
+002351*                  ADD/UPDATE decision already comes from the
+002352*                  READ's INVALID KEY condition, not this field).
+002400*
+002500******************************************************************
+002600 IDENTIFICATION DIVISION.
+002700 PROGRAM-ID.  MYPROGB.
+002800 AUTHOR. TWK.
+002900 INSTALLATION. COBOL DEVELOPMENT CENTER.
+003000 DATE-WRITTEN. 08/09/26.
+003100 DATE-COMPILED. 08/09/26.
+003200 SECURITY. NON-CONFIDENTIAL.
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT NAME-TRANS-FILE ASSIGN TO NAMETRAN
+003700         ORGANIZATION IS SEQUENTIAL.
+003750     SELECT EXTRACT-FILE ASSIGN TO NAMEXTR
+003760         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT PRINT-FILE ASSIGN TO PRTFILE
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT NAME-MASTER ASSIGN TO NAMEMAST
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS MA-NAME-KEY
+004400         FILE STATUS IS WS-MASTER-STATUS.
+004500     SELECT CHKPT-FILE ASSIGN TO CHKPTFIL
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-CHKPT-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  NAME-TRANS-FILE
+005200     RECORDING MODE IS F.
+005300 01  TR-TRANS-RECORD.
+005400     COPY TRANREC.
+005450
+005460 FD  EXTRACT-FILE
+005470     RECORDING MODE IS F.
+005480 01  XT-EXTRACT-RECORD.
+005490     COPY EXTREC.
+005500
+005600 FD  PRINT-FILE
+005700     RECORDING MODE IS F.
+005800 01  RP-REPORT-LINE.
+005900     COPY REPTREC.
+006000
+006100 FD  NAME-MASTER.
+006200 01  MA-MASTER-RECORD.
+006300     COPY MASTREC.
+006400
+006500 FD  CHKPT-FILE
+006600     RECORDING MODE IS F.
+006700 01  CK-CHECKPOINT-RECORD.
+006800     COPY CHKPTREC.
+006900
+007000 WORKING-STORAGE SECTION.
+007100
+007200******************************************************************
+007300* WS-NAME-RECORD HOLDS THE FULL NAME AND THE FIRST/LAST NAME
+007400* PIECES PARSED OUT OF THE CURRENT TRANSACTION.
+007500******************************************************************
+007600 01  WS-NAME-RECORD.
+007700     COPY NAMEREC.
+007800
+007900 01  WS-SWITCHES.
+008000     05  WS-EOF-SW                 PIC X(01) VALUE "N".
+008100         88  WS-EOF                          VALUE "Y".
+008200
+008300 01  WS-MASTER-STATUS              PIC X(02).
+008400     88  WS-MASTER-OK                        VALUE "00".
+008600
+008700 01  WS-RECON-TYPE                 PIC X(06).
+008705
+008710******************************************************************
+008720* WS-LOCALE-TABLE-AREA HOLDS THE PROMPT/GREETING TEXT TABLE FROM
+008730* LOCALTAB.  LC-IDX IS SET BY 3100-LOOKUP-LOCALE TO POINT AT THE
+008740* CURRENT TRANSACTION'S LOCALE ROW.
+008750******************************************************************
+008760 01  WS-LOCALE-TABLE-AREA.
+008770     COPY LOCALTAB.
+008800
+008900******************************************************************
+009000* CHECKPOINT/RESTART FIELDS - CHKPT-FILE GETS A NEW RECORD EVERY
+009100* WS-CHECKPOINT-INTERVAL RECORDS; A RESTART RUN READS THE LAST ONE
+009200* WRITTEN AND SKIPS THAT MANY RECORDS ON NAME-TRANS-FILE.
+009300******************************************************************
+009400 01  WS-CHKPT-STATUS               PIC X(02).
+009500     88  WS-CHKPT-NOT-FOUND                  VALUE "35".
+009600
+009700 01  WS-CHKPT-EOF-SW               PIC X(01) VALUE "N".
+009800     88  WS-CHKPT-EOF                        VALUE "Y".
+009900
+010000 01  WS-CHECKPOINT-INTERVAL        PIC 9(03) VALUE 50.
+010100 01  WS-CHKPT-DIVIDE-QUOT          PIC 9(05) COMP.
+010200 01  WS-CHKPT-DIVIDE-REM           PIC 9(05) COMP.
+010300 01  WS-RESTART-COUNT              PIC 9(05) COMP VALUE 0.
+010400 01  WS-RESTART-KEY                PIC X(30) VALUE SPACES.
+010410 01  WS-RESTART-ADD-COUNT          PIC 9(05) COMP VALUE 0.
+010420 01  WS-RESTART-UPDATE-COUNT       PIC 9(05) COMP VALUE 0.
+010500 01  WS-SKIP-CTR                   PIC 9(05) COMP VALUE 0.
+010600
+010700******************************************************************
+010800* REPORT CONTROL FIELDS - RUN DATE, PAGE AND LINE COUNTERS, AND
+010900* THE RECORD-COUNT / ADD / UPDATE CONTROL TOTALS FOR THE FOOTER.
+011000******************************************************************
+011100 01  WS-CURRENT-DATE.
+011200     05  WS-CD-YY                  PIC 9(02).
+011300     05  WS-CD-MM                  PIC 9(02).
+011400     05  WS-CD-DD                  PIC 9(02).
+011500
+011600 01  WS-RUN-DATE                   PIC X(08).
+011700
+011800 01  WS-PAGE-COUNT                 PIC 9(03) COMP VALUE 0.
+011900 01  WS-LINE-COUNT                 PIC 9(02) COMP VALUE 0.
+012000 01  WS-LINES-PER-PAGE             PIC 9(02) VALUE 55.
+012100 01  WS-RECORD-COUNT               PIC 9(05) COMP VALUE 0.
+012200 01  WS-ADD-COUNT                  PIC 9(05) COMP VALUE 0.
+012300 01  WS-UPDATE-COUNT               PIC 9(05) COMP VALUE 0.
+012400
+012500******************************************************************
+012600* REPORT LINE LAYOUTS - BUILT IN WORKING-STORAGE AND MOVED TO
+012700* RP-REPORT-LINE BEFORE EACH WRITE.
+012800******************************************************************
+012900 01  WS-HEADING-LINE-1.
+013000     05  WS-H1-CTRL                PIC X(01) VALUE "1".
+013100     05  FILLER                    PIC X(20) VALUE
+013200         "NAME INTAKE REPORT".
+013300     05  FILLER                    PIC X(10) VALUE
+013400         "RUN DATE:".
+013500     05  WS-H1-RUN-DATE            PIC X(08).
+013600     05  FILLER                    PIC X(08) VALUE SPACES.
+013700     05  FILLER                    PIC X(06) VALUE
+013800         "PAGE:".
+013900     05  WS-H1-PAGE-NO             PIC ZZ9.
+014000     05  FILLER                    PIC X(76) VALUE SPACES.
+014100
+014200 01  WS-HEADING-LINE-2.
+014300     05  WS-H2-CTRL                PIC X(01) VALUE " ".
+014400     05  FILLER                    PIC X(30) VALUE
+014500         "FULL NAME".
+014600     05  FILLER                    PIC X(16) VALUE
+014700         "FIRST NAME".
+014800     05  FILLER                    PIC X(16) VALUE
+014900         "LAST NAME".
+015000     05  FILLER                    PIC X(08) VALUE
+015100         "TYPE".
+015200     05  FILLER                    PIC X(61) VALUE SPACES.
+015300
+015400 01  WS-DETAIL-LINE.
+015500     05  WS-DL-CTRL                PIC X(01) VALUE " ".
+015600     05  WS-DL-FULL-NAME           PIC X(30).
+015700     05  FILLER                    PIC X(02) VALUE SPACES.
+015800     05  WS-DL-FIRST-NAME          PIC X(15).
+015900     05  FILLER                    PIC X(01) VALUE SPACES.
+016000     05  WS-DL-LAST-NAME           PIC X(15).
+016100     05  FILLER                    PIC X(02) VALUE SPACES.
+016200     05  WS-DL-RECON-TYPE          PIC X(06).
+016300     05  FILLER                    PIC X(60) VALUE SPACES.
+016400
+016500 01  WS-FOOTER-LINE.
+016600     05  WS-FL-CTRL                PIC X(01) VALUE "-".
+016700     05  FILLER                    PIC X(26) VALUE
+016800         "TOTAL RECORDS PROCESSED: ".
+016900     05  WS-FL-RECORD-COUNT        PIC ZZ,ZZ9.
+017000     05  FILLER                    PIC X(99) VALUE SPACES.
+017100
+017200 01  WS-FOOTER-LINE-2.
+017300     05  WS-FL2-CTRL               PIC X(01) VALUE " ".
+017400     05  FILLER                    PIC X(15) VALUE
+017500         "NEW ADDS: ".
+017600     05  WS-FL2-ADD-COUNT          PIC ZZ,ZZ9.
+017700     05  FILLER                    PIC X(05) VALUE SPACES.
+017800     05  FILLER                    PIC X(15) VALUE
+017900         "UPDATES: ".
+018000     05  WS-FL2-UPDATE-COUNT       PIC ZZ,ZZ9.
+018100     05  FILLER                    PIC X(84) VALUE SPACES.
+018200
+018300 PROCEDURE DIVISION.
+018400
+018500******************************************************************
+018600* 0000-MAINLINE - PROCESS EVERY NAME RECORD ON NAME-TRANS-FILE,
+018700* RECONCILE EACH ONE AGAINST NAME-MASTER, AND BUILD THE PRINTED
+018800* REPORT AS EACH ONE IS HANDLED.
+018900******************************************************************
+019000 0000-MAINLINE.
+019100     PERFORM 1000-INITIALIZE
+019200         THRU 1000-INITIALIZE-EXIT.
+019300     PERFORM 2000-PROCESS-TRANS
+019400         THRU 2000-PROCESS-TRANS-EXIT
+019500         UNTIL WS-EOF.
+019600     PERFORM 8000-TERMINATE
+019700         THRU 8000-TERMINATE-EXIT.
+019800     GO TO 9999-EXIT.
+019900
+020000******************************************************************
+020100* 1000-INITIALIZE - OPEN THE FILES, ESTABLISH THE RUN DATE, CHECK
+020200* FOR A RESTART, PRINT THE FIRST PAGE HEADING, AND PRIME THE READ.
+020300******************************************************************
+020400 1000-INITIALIZE.
+020500     OPEN INPUT NAME-TRANS-FILE.
+020550     OPEN EXTEND EXTRACT-FILE.
+020600     OPEN OUTPUT PRINT-FILE.
+020700     OPEN I-O NAME-MASTER.
+020710     IF NOT WS-MASTER-OK
+020720         DISPLAY "MYPROGB - NAME-MASTER OPEN FAILED, STATUS = "
+020730             WS-MASTER-STATUS
+020740         MOVE 16 TO RETURN-CODE
+020750         GO TO 9999-EXIT
+020760     END-IF.
+020800     ACCEPT WS-CURRENT-DATE FROM DATE.
+020900     STRING WS-CD-MM  "/" WS-CD-DD  "/" WS-CD-YY
+021000         DELIMITED BY SIZE INTO WS-RUN-DATE.
+021100     PERFORM 1300-READ-RESTART-CHECKPOINT
+021200         THRU 1300-READ-RESTART-CHECKPOINT-EXIT.
+021300     IF WS-RESTART-COUNT > ZERO
+021400         OPEN EXTEND CHKPT-FILE
+021500         PERFORM 1400-SKIP-PROCESSED-RECORDS
+021600             THRU 1400-SKIP-PROCESSED-RECORDS-EXIT
+021700         MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+021710         MOVE WS-RESTART-ADD-COUNT    TO WS-ADD-COUNT
+021720         MOVE WS-RESTART-UPDATE-COUNT TO WS-UPDATE-COUNT
+021800     ELSE
+021900         OPEN OUTPUT CHKPT-FILE
+022000     END-IF.
+022100     PERFORM 1200-WRITE-HEADINGS
+022200         THRU 1200-WRITE-HEADINGS-EXIT.
+022300     PERFORM 1100-READ-TRANS
+022400         THRU 1100-READ-TRANS-EXIT.
+022500 1000-INITIALIZE-EXIT.
+022600     EXIT.
+022700
+022800******************************************************************
+022900* 1100-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+023000******************************************************************
+023100 1100-READ-TRANS.
+023200     READ NAME-TRANS-FILE
+023300         AT END
+023400             SET WS-EOF TO TRUE
+023500     END-READ.
+023600 1100-READ-TRANS-EXIT.
+023700     EXIT.
+023800
+023900******************************************************************
+024000* 1200-WRITE-HEADINGS - START A NEW PAGE WITH THE RUN-DATE
+024100* HEADING AND THE COLUMN HEADING LINE.
+024200******************************************************************
+024300 1200-WRITE-HEADINGS.
+024400     ADD 1 TO WS-PAGE-COUNT.
+024500     MOVE WS-RUN-DATE TO WS-H1-RUN-DATE.
+024600     MOVE WS-PAGE-COUNT TO WS-H1-PAGE-NO.
+024700     MOVE WS-HEADING-LINE-1 TO RP-REPORT-LINE.
+024800     WRITE RP-REPORT-LINE.
+024900     MOVE WS-HEADING-LINE-2 TO RP-REPORT-LINE.
+025000     WRITE RP-REPORT-LINE.
+025100     MOVE ZERO TO WS-LINE-COUNT.
+025200 1200-WRITE-HEADINGS-EXIT.
+025300     EXIT.
+025400
+025500******************************************************************
+025600* 1300-READ-RESTART-CHECKPOINT - READ CHKPT-FILE FROM THE FRONT,
+025700* KEEPING THE LAST RECORD SEEN.  A MISSING CHECKPOINT FILE MEANS
+025800* THIS IS A FRESH RUN, NOT A RESTART.
+025900******************************************************************
+026000 1300-READ-RESTART-CHECKPOINT.
+026100     MOVE ZERO   TO WS-RESTART-COUNT.
+026150     MOVE ZERO   TO WS-RESTART-ADD-COUNT.
+026160     MOVE ZERO   TO WS-RESTART-UPDATE-COUNT.
+026200     MOVE SPACES TO WS-RESTART-KEY.
+026300     OPEN INPUT CHKPT-FILE.
+026400     IF WS-CHKPT-NOT-FOUND
+026500         CONTINUE
+026600     ELSE
+026700         PERFORM 1310-READ-ONE-CHECKPOINT
+026800             THRU 1310-READ-ONE-CHECKPOINT-EXIT
+026900             UNTIL WS-CHKPT-EOF
+027000         CLOSE CHKPT-FILE
+027100     END-IF.
+027200 1300-READ-RESTART-CHECKPOINT-EXIT.
+027300     EXIT.
+027400
+027500******************************************************************
+027600* 1310-READ-ONE-CHECKPOINT - READ ONE CHECKPOINT RECORD, KEEPING
+027700* ITS RECORD COUNT AND KEY AS THE CANDIDATE RESTART POINT.
+027800******************************************************************
+027900 1310-READ-ONE-CHECKPOINT.
+028000     READ CHKPT-FILE
+028100         AT END
+028200             SET WS-CHKPT-EOF TO TRUE
+028300         NOT AT END
+028400             MOVE CK-RECORD-COUNT TO WS-RESTART-COUNT
+028410             MOVE CK-ADD-COUNT    TO WS-RESTART-ADD-COUNT
+028420             MOVE CK-UPDATE-COUNT TO WS-RESTART-UPDATE-COUNT
+028500             MOVE CK-LAST-KEY     TO WS-RESTART-KEY
+028600     END-READ.
+028700 1310-READ-ONE-CHECKPOINT-EXIT.
+028800     EXIT.
+028900
+029000******************************************************************
+029100* 1400-SKIP-PROCESSED-RECORDS - RE-READ AND DISCARD THE RECORDS A
+029200* PRIOR RUN ALREADY PROCESSED SO THIS RUN RESUMES RIGHT AFTER
+029300* THEM.  NAME-TRANS-FILE HAS NO KEY TO START ON, SO REPOSITIONING
+029400* MEANS READING FORWARD PAST THE CHECKPOINTED COUNT.
+029500******************************************************************
+029600 1400-SKIP-PROCESSED-RECORDS.
+029700     MOVE ZERO TO WS-SKIP-CTR.
+029800     PERFORM 1410-SKIP-ONE-RECORD
+029900         THRU 1410-SKIP-ONE-RECORD-EXIT
+030000         UNTIL WS-SKIP-CTR NOT < WS-RESTART-COUNT
+030100            OR WS-EOF.
+030105     IF WS-EOF
+030110         DISPLAY "MYPROGB - NAME-TRANS-FILE HAS FEWER RECORDS "
+030115             "THAN THE CHECKPOINTED RESTART COUNT"
+030120         MOVE 16 TO RETURN-CODE
+030125         GO TO 9999-EXIT
+030130     END-IF.
+030135     IF TR-FULL-NAME NOT = WS-RESTART-KEY
+030140         DISPLAY "MYPROGB - RESTART KEY MISMATCH, NAME-TRANS-"
+030145             "FILE MAY HAVE CHANGED SINCE THE CHECKPOINTED RUN"
+030150         DISPLAY "  EXPECTED: " WS-RESTART-KEY
+030155         DISPLAY "  FOUND:    " TR-FULL-NAME
+030160         MOVE 16 TO RETURN-CODE
+030165         GO TO 9999-EXIT
+030170     END-IF.
+030175 1400-SKIP-PROCESSED-RECORDS-EXIT.
+030180     EXIT.
+030400
+030500 1410-SKIP-ONE-RECORD.
+030600     READ NAME-TRANS-FILE
+030700         AT END
+030800             SET WS-EOF TO TRUE
+030900     END-READ.
+031000     ADD 1 TO WS-SKIP-CTR.
+031100 1410-SKIP-ONE-RECORD-EXIT.
+031200     EXIT.
+031300
+031400******************************************************************
+031500* 2000-PROCESS-TRANS - PARSE THE CURRENT TRANSACTION, RECONCILE
+031600* IT AGAINST NAME-MASTER, DISPLAY AND PRINT THE GREETING, WRITE A
+031700* CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS, THEN READ THE
+031800* NEXT RECORD.
+031900******************************************************************
+032000 2000-PROCESS-TRANS.
+032050     PERFORM 3100-LOOKUP-LOCALE
+032060         THRU 3100-LOOKUP-LOCALE-EXIT.
+032100     PERFORM 3000-PARSE-NAME
+032200         THRU 3000-PARSE-NAME-EXIT.
+032300     PERFORM 4000-DISPLAY-GREETING
+032400         THRU 4000-DISPLAY-GREETING-EXIT.
+032500     PERFORM 5000-RECONCILE-MASTER
+032600         THRU 5000-RECONCILE-MASTER-EXIT.
+032700     PERFORM 4100-WRITE-DETAIL
+032800         THRU 4100-WRITE-DETAIL-EXIT.
+032850     PERFORM 4200-WRITE-EXTRACT
+032860         THRU 4200-WRITE-EXTRACT-EXIT.
+032900     ADD 1 TO WS-RECORD-COUNT.
+033000     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+033100         GIVING WS-CHKPT-DIVIDE-QUOT
+033200         REMAINDER WS-CHKPT-DIVIDE-REM.
+033300     IF WS-CHKPT-DIVIDE-REM = ZERO
+033400         PERFORM 6000-WRITE-CHECKPOINT
+033500             THRU 6000-WRITE-CHECKPOINT-EXIT
+033600     END-IF.
+033700     PERFORM 1100-READ-TRANS
+033800         THRU 1100-READ-TRANS-EXIT.
+033900 2000-PROCESS-TRANS-EXIT.
+034000     EXIT.
+034100
+034102******************************************************************
+034104* 3100-LOOKUP-LOCALE - FIND TR-LOCALE-CODE IN THE LOCALTAB TABLE
+034106* AND LEAVE LC-IDX POINTING AT ITS ROW.  AN UNKNOWN LOCALE CODE
+034108* FALLS BACK TO THE FIRST ROW IN THE TABLE (US).
+034110******************************************************************
+034120 3100-LOOKUP-LOCALE.
+034130     SET LC-IDX TO 1.
+034140     SEARCH LC-LOCALE-ENTRY
+034150         AT END
+034160             SET LC-IDX TO 1
+034170         WHEN LC-LOCALE-CODE (LC-IDX) = TR-LOCALE-CODE
+034175             CONTINUE
+034180     END-SEARCH.
+034185 3100-LOOKUP-LOCALE-EXIT.
+034190     EXIT.
+034195
+034200******************************************************************
+034300* 3000-PARSE-NAME - SPLIT TR-FULL-NAME ON THE FIRST EMBEDDED
+034400* SPACE TO POPULATE THE FIRST AND LAST NAME FIELDS.
+034500******************************************************************
+034600 3000-PARSE-NAME.
+034700     MOVE TR-FULL-NAME TO NM-FULL-NAME.
+034800     MOVE SPACES TO NM-FIRST-NAME NM-LAST-NAME.
+034900     UNSTRING TR-FULL-NAME DELIMITED BY SPACE
+035000         INTO NM-FIRST-NAME
+035100              NM-LAST-NAME
+035200     END-UNSTRING.
+035300 3000-PARSE-NAME-EXIT.
+035400     EXIT.
+035500
+035600******************************************************************
+035700* 4000-DISPLAY-GREETING - DISPLAY THE GREETING WITH THE PARSED
+035800* FIRST NAME.
+035900******************************************************************
+036000 4000-DISPLAY-GREETING.
+036100     DISPLAY LC-GREETING-TEXT (LC-IDX) NM-FIRST-NAME.
+036200 4000-DISPLAY-GREETING-EXIT.
+036300     EXIT.
+036400
+036500******************************************************************
+036600* 4100-WRITE-DETAIL - PRINT ONE DETAIL LINE, BREAKING TO A NEW
+036700* PAGE FIRST WHEN THE CURRENT PAGE IS FULL.
+036800******************************************************************
+036900 4100-WRITE-DETAIL.
+037000     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+037100         PERFORM 1200-WRITE-HEADINGS
+037200             THRU 1200-WRITE-HEADINGS-EXIT
+037300     END-IF.
+037400     MOVE NM-FULL-NAME  TO WS-DL-FULL-NAME.
+037500     MOVE NM-FIRST-NAME TO WS-DL-FIRST-NAME.
+037600     MOVE NM-LAST-NAME  TO WS-DL-LAST-NAME.
+037700     MOVE WS-RECON-TYPE TO WS-DL-RECON-TYPE.
+037800     MOVE WS-DETAIL-LINE TO RP-REPORT-LINE.
+037900     WRITE RP-REPORT-LINE.
+038000     ADD 1 TO WS-LINE-COUNT.
+038100 4100-WRITE-DETAIL-EXIT.
+038200     EXIT.
+038300
+038310******************************************************************
+038320* 4200-WRITE-EXTRACT - APPEND ONE FIXED-WIDTH EXTRACT RECORD FOR
+038330* THE NAME JUST PROCESSED SO DOWNSTREAM SYSTEMS PICK IT UP OFF
+038340* THIS BATCH RUN INSTEAD OF ONLY OFF AD HOC MYPROG ENTRIES.
+038350******************************************************************
+038360 4200-WRITE-EXTRACT.
+038365     MOVE NM-FULL-NAME    TO XT-FULL-NAME.
+038370     MOVE NM-FIRST-NAME   TO XT-FIRST-NAME.
+038375     MOVE NM-LAST-NAME    TO XT-LAST-NAME.
+038380     MOVE WS-RUN-DATE     TO XT-PROCESS-DATE.
+038385     WRITE XT-EXTRACT-RECORD.
+038390 4200-WRITE-EXTRACT-EXIT.
+038395     EXIT.
+038399
+038400******************************************************************
+038500* 5000-RECONCILE-MASTER - LOOK UP THE CURRENT NAME ON NAME-MASTER.
+038600* A NAME NOT ALREADY ON FILE IS WRITTEN AS AN ADD; A NAME ALREADY
+038700* ON FILE HAS ITS FIRST/LAST NAME REFRESHED AS AN UPDATE.
+038800******************************************************************
+038900 5000-RECONCILE-MASTER.
+039000     MOVE NM-FULL-NAME TO MA-NAME-KEY.
+039100     READ NAME-MASTER
+039200         INVALID KEY
+039300             PERFORM 5100-ADD-MASTER
+039400                 THRU 5100-ADD-MASTER-EXIT
+039500         NOT INVALID KEY
+039600             PERFORM 5200-UPDATE-MASTER
+039700                 THRU 5200-UPDATE-MASTER-EXIT
+039800     END-READ.
+039900 5000-RECONCILE-MASTER-EXIT.
+040000     EXIT.
+040100
+040200 5100-ADD-MASTER.
+040300     MOVE "ADD"        TO WS-RECON-TYPE.
+040400     MOVE NM-FULL-NAME TO MA-NAME-KEY.
+040500     MOVE NM-FIRST-NAME TO MA-FIRST-NAME.
+040600     MOVE NM-LAST-NAME  TO MA-LAST-NAME.
+040700     MOVE WS-RUN-DATE   TO MA-LAST-UPDATE-DATE.
+040800     WRITE MA-MASTER-RECORD.
+040900     ADD 1 TO WS-ADD-COUNT.
+041000 5100-ADD-MASTER-EXIT.
+041100     EXIT.
+041200
+041300 5200-UPDATE-MASTER.
+041400     MOVE "UPDATE"     TO WS-RECON-TYPE.
+041500     MOVE NM-FIRST-NAME TO MA-FIRST-NAME.
+041600     MOVE NM-LAST-NAME  TO MA-LAST-NAME.
+041700     MOVE WS-RUN-DATE   TO MA-LAST-UPDATE-DATE.
+041800     REWRITE MA-MASTER-RECORD.
+041900     ADD 1 TO WS-UPDATE-COUNT.
+042000 5200-UPDATE-MASTER-EXIT.
+042100     EXIT.
+042200
+042300******************************************************************
+042400* 6000-WRITE-CHECKPOINT - APPEND A CHECKPOINT RECORD WITH THE
+042500* COUNT OF RECORDS SUCCESSFULLY PROCESSED SO FAR AND THE KEY OF
+042600* THE LAST ONE, SO A RESTART CAN SKIP BACK UP TO THIS POINT.
+042700******************************************************************
+042800 6000-WRITE-CHECKPOINT.
+042900     MOVE WS-RECORD-COUNT  TO CK-RECORD-COUNT.
+042910     MOVE NM-FULL-NAME     TO CK-LAST-KEY.
+042920     MOVE WS-ADD-COUNT     TO CK-ADD-COUNT.
+042930     MOVE WS-UPDATE-COUNT  TO CK-UPDATE-COUNT.
+043100     WRITE CK-CHECKPOINT-RECORD.
+043200 6000-WRITE-CHECKPOINT-EXIT.
+043300     EXIT.
+043400
+043500******************************************************************
+043600* 8000-TERMINATE - PRINT THE CONTROL-TOTAL FOOTER AND CLOSE THE
+043700* FILES.
+043800******************************************************************
+043900 8000-TERMINATE.
+044000     MOVE WS-RECORD-COUNT TO WS-FL-RECORD-COUNT.
+044100     MOVE WS-FOOTER-LINE TO RP-REPORT-LINE.
+044200     WRITE RP-REPORT-LINE.
+044300     MOVE WS-ADD-COUNT    TO WS-FL2-ADD-COUNT.
+044400     MOVE WS-UPDATE-COUNT TO WS-FL2-UPDATE-COUNT.
+044500     MOVE WS-FOOTER-LINE-2 TO RP-REPORT-LINE.
+044600     WRITE RP-REPORT-LINE.
+044700     CLOSE NAME-TRANS-FILE.
+044750     CLOSE EXTRACT-FILE.
+044800     CLOSE PRINT-FILE.
+044900     CLOSE CHKPT-FILE.
+045000     CLOSE NAME-MASTER.
+045100 8000-TERMINATE-EXIT.
+045200     EXIT.
+045300
+045400 9999-EXIT.
+045500     STOP RUN.
